@@ -0,0 +1,446 @@
+      ******************************************************************
+      * day-over-day reconciliation program for ECHOFILE
+      * reads yesterday's and today's flatfile.rpt run-control reports
+      * and flags a swing in either records written or per-column
+      * maximum field length, so a broken upstream vendor feed shows
+      * up here instead of in a downstream report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIOR-REPORT-FILE
+               ASSIGN TO WS-PRIOR-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-FILE-STATUS.
+           SELECT CURRENT-REPORT-FILE
+               ASSIGN TO WS-CURRENT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENT-FILE-STATUS.
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO WS-RECON-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PRIOR-REPORT-FILE.
+       01 PRIOR-REPORT-RECORD           PIC X(80).
+
+       FD CURRENT-REPORT-FILE.
+       01 CURRENT-REPORT-RECORD         PIC X(80).
+
+       FD RECON-REPORT-FILE.
+       01 RECON-REPORT-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * the two run-control reports being compared, and the recon
+      * findings report written out of this run - all three names are
+      * overridable from the command line, positions 1-3.
+      *****************************************************************
+       77 WS-PRIOR-FILENAME             PIC X(50)
+           VALUE "flatfile.rpt.prior".
+       77 WS-CURRENT-FILENAME           PIC X(50) VALUE "flatfile.rpt".
+       77 WS-RECON-FILENAME             PIC X(50) VALUE "reconcile.rpt".
+       77 WS-PRIOR-FILE-STATUS          PIC XX.
+       77 WS-CURRENT-FILE-STATUS        PIC XX.
+      *****************************************************************
+      * command-line argument scratch - same positional-argument
+      * pattern ECHOFILE uses: DISPLAY n UPON ARGUMENT-NUMBER then
+      * ACCEPT FROM ARGUMENT-VALUE, absent args leave the default.
+      *****************************************************************
+       77 WS-ARG-VALUE                  PIC X(50).
+       77 WS-ARG-NUMBER                 PIC 9.
+       77 WS-ARG-CEILING                PIC 9999.
+       77 WS-ARG-NUM                    PIC 9999.
+       77 WS-ARG-LEN                    PIC 99.
+      *****************************************************************
+      * thresholds that decide what counts as a swing worth flagging -
+      * a fourth command-line argument lowers/raises the record-count
+      * drop threshold (percent), a fifth the column-width-jump
+      * threshold (bytes). both have conservative compiled defaults.
+      *****************************************************************
+       77 WS-DROP-PCT-THRESHOLD         PIC 999 VALUE 10.
+       77 WS-WIDTH-JUMP-THRESHOLD       PIC 999 VALUE 20.
+      *****************************************************************
+      * values parsed out of the two run-control reports. the column
+      * tables are parallel to WS-MAX-FLDS/WS-RECORD-FIELD over in
+      * ECHOFILE - up to 40 columns, max length per column.
+      *****************************************************************
+       77 WS-PRIOR-RECS                 PIC 9(7) VALUE ZERO.
+       77 WS-CURRENT-RECS               PIC 9(7) VALUE ZERO.
+       77 WS-PRIOR-EOF                  PIC X(1) VALUE "N".
+       77 WS-CURRENT-EOF                PIC X(1) VALUE "N".
+       77 WS-NO-PRIOR-COLS              PIC 99 VALUE ZERO.
+       77 WS-NO-CURRENT-COLS            PIC 99 VALUE ZERO.
+       01 WS-PRIOR-COLUMNS.
+           05 WS-PRIOR-COL-LEN          PIC 9(7) OCCURS 40 TIMES.
+       01 WS-CURRENT-COLUMNS.
+           05 WS-CURRENT-COL-LEN        PIC 9(7) OCCURS 40 TIMES.
+      *****************************************************************
+      * scratch fields for picking a labelled number back out of a
+      * fixed-column report line - same STRING/reference-modification
+      * idiom ECHOFILE's FORMAT-RPT-NUM uses, run in reverse.
+      *****************************************************************
+       77 WS-CHR-IDX                    PIC 99.
+       77 WS-SCAN-IDX                   PIC 99.
+       77 WS-NUM-START                  PIC 99.
+       77 WS-NUM-LEN                    PIC 99.
+       77 WS-NUM-FIELD                  PIC X(10).
+       77 WS-PARSED-NUM                 PIC 9(7).
+       77 WS-COL-NO-FIELD               PIC X(2).
+       77 WS-COL-NO                     PIC 99.
+       77 WS-SCAN-LINE                  PIC X(80).
+      *****************************************************************
+      * recon findings - WS-NO-FINDINGS drives the "no discrepancies"
+      * line and doubles as this run's return code via STOP RUN.
+      *****************************************************************
+       77 WS-NO-FINDINGS                PIC 99 VALUE ZERO.
+       77 WS-DROP-PCT                   PIC 9(7) VALUE ZERO.
+       77 WS-WIDTH-DELTA                PIC S9(7) VALUE ZERO.
+      *****************************************************************
+      * formatting scratch for writing numbers onto RECON-REPORT-RECORD
+      * - mirrors ECHOFILE's FORMAT-RPT-NUM/WS-RPT-NUM family.
+      *****************************************************************
+       77 WS-RPT-NUM                    PIC 9(7).
+       77 WS-RPT-EDIT                   PIC Z(6)9.
+       77 WS-RPT-STR                    PIC X(7).
+       77 WS-RPT-TRIM                   PIC X(7).
+       77 WS-RPT-TRIM-2                 PIC X(7).
+       77 WS-RPT-TRIM-3                 PIC X(7).
+       77 WS-RPT-TRIM-4                 PIC X(7).
+       77 WS-CPY-SEQ-NUM                PIC 99.
+       77 WS-CPY-SEQ-EDIT               PIC 99.
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE WS-ARG-VALUE TO WS-PRIOR-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ARG-VALUE
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE WS-ARG-VALUE TO WS-CURRENT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ARG-VALUE
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE WS-ARG-VALUE TO WS-RECON-FILENAME
+           END-IF
+           MOVE 4 TO WS-ARG-NUMBER
+           MOVE 100 TO WS-ARG-CEILING
+           PERFORM PARSE-NUMERIC-ARG
+           IF WS-ARG-NUM > 0
+               MOVE WS-ARG-NUM TO WS-DROP-PCT-THRESHOLD
+           END-IF
+           MOVE 5 TO WS-ARG-NUMBER
+           MOVE 999 TO WS-ARG-CEILING
+           PERFORM PARSE-NUMERIC-ARG
+           IF WS-ARG-NUM > 0
+               MOVE WS-ARG-NUM TO WS-WIDTH-JUMP-THRESHOLD
+           END-IF
+
+           OPEN INPUT PRIOR-REPORT-FILE
+           IF WS-PRIOR-FILE-STATUS = "00"
+               PERFORM PARSE-PRIOR-REPORT
+               CLOSE PRIOR-REPORT-FILE
+           END-IF
+
+           OPEN INPUT CURRENT-REPORT-FILE
+           IF WS-CURRENT-FILE-STATUS = "00"
+               PERFORM PARSE-CURRENT-REPORT
+               CLOSE CURRENT-REPORT-FILE
+           END-IF
+
+           OPEN OUTPUT RECON-REPORT-FILE
+           PERFORM WRITE-RECON-HEADER
+           IF WS-PRIOR-FILE-STATUS NOT = "00"
+           OR WS-CURRENT-FILE-STATUS NOT = "00"
+               PERFORM WRITE-RECON-MISSING-INPUT
+           ELSE
+               PERFORM CHECK-RECORD-COUNT-DROP
+               PERFORM CHECK-COLUMN-WIDTH-JUMPS
+               IF WS-NO-FINDINGS = 0
+                   MOVE "NO DISCREPANCIES DETECTED"
+                       TO RECON-REPORT-RECORD
+                   WRITE RECON-REPORT-RECORD
+               END-IF
+           END-IF
+           CLOSE RECON-REPORT-FILE
+           MOVE WS-NO-FINDINGS TO RETURN-CODE
+           STOP RUN.
+
+      ******************************************************************
+      * subroutine reads the argument numbered WS-ARG-NUMBER off the
+      * command line and, if present and all digits, moves it into
+      * WS-ARG-NUM capped at WS-ARG-CEILING - same convention ECHOFILE
+      * uses for its own command-line ceiling overrides.
+      ******************************************************************
+       PARSE-NUMERIC-ARG SECTION.
+           MOVE ZERO TO WS-ARG-NUM
+           MOVE SPACES TO WS-ARG-VALUE
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE 50 TO WS-ARG-LEN
+               PERFORM UNTIL WS-ARG-VALUE(WS-ARG-LEN:1) NOT = SPACE
+                   OR WS-ARG-LEN = 0
+                   SET WS-ARG-LEN DOWN BY 1
+               END-PERFORM
+               IF WS-ARG-LEN > 0
+               AND WS-ARG-VALUE(1:WS-ARG-LEN) IS NUMERIC
+                   MOVE WS-ARG-VALUE(1:WS-ARG-LEN) TO WS-ARG-NUM
+               END-IF
+           END-IF
+           IF WS-ARG-NUM > WS-ARG-CEILING
+               MOVE WS-ARG-CEILING TO WS-ARG-NUM
+           END-IF.
+
+      ******************************************************************
+      * subroutine reads PRIOR-REPORT-FILE line by line, pulling the
+      * "RECORDS WRITTEN" count and every "COLUMN nn  MAX LENGTH mm"
+      * line into WS-PRIOR-RECS/WS-PRIOR-COL-LEN. unrecognized lines
+      * (the title, INPUT/OUTPUT FILE, blanks) are skipped.
+      ******************************************************************
+       PARSE-PRIOR-REPORT SECTION.
+           PERFORM UNTIL WS-PRIOR-EOF = "Y"
+               READ PRIOR-REPORT-FILE INTO WS-SCAN-LINE
+                   AT END
+                       MOVE "Y" TO WS-PRIOR-EOF
+                   NOT AT END
+                       IF WS-SCAN-LINE(1:16) = "RECORDS WRITTEN:"
+                           PERFORM EXTRACT-TRAILING-NUMBER
+                           MOVE WS-PARSED-NUM TO WS-PRIOR-RECS
+                       END-IF
+                       IF WS-SCAN-LINE(3:6) = "COLUMN"
+                           PERFORM EXTRACT-COLUMN-LENGTH
+                           IF WS-COL-NO > 0 AND WS-COL-NO <= 40
+                               MOVE WS-PARSED-NUM
+                                   TO WS-PRIOR-COL-LEN(WS-COL-NO)
+                               IF WS-COL-NO > WS-NO-PRIOR-COLS
+                                   MOVE WS-COL-NO TO WS-NO-PRIOR-COLS
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      * subroutine is PARSE-PRIOR-REPORT's twin against today's report,
+      * filling WS-CURRENT-RECS/WS-CURRENT-COL-LEN instead.
+      ******************************************************************
+       PARSE-CURRENT-REPORT SECTION.
+           PERFORM UNTIL WS-CURRENT-EOF = "Y"
+               READ CURRENT-REPORT-FILE INTO WS-SCAN-LINE
+                   AT END
+                       MOVE "Y" TO WS-CURRENT-EOF
+                   NOT AT END
+                       IF WS-SCAN-LINE(1:16) = "RECORDS WRITTEN:"
+                           PERFORM EXTRACT-TRAILING-NUMBER
+                           MOVE WS-PARSED-NUM TO WS-CURRENT-RECS
+                       END-IF
+                       IF WS-SCAN-LINE(3:6) = "COLUMN"
+                           PERFORM EXTRACT-COLUMN-LENGTH
+                           IF WS-COL-NO > 0 AND WS-COL-NO <= 40
+                               MOVE WS-PARSED-NUM
+                                   TO WS-CURRENT-COL-LEN(WS-COL-NO)
+                               IF WS-COL-NO > WS-NO-CURRENT-COLS
+                                   MOVE WS-COL-NO TO WS-NO-CURRENT-COLS
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      * subroutine pulls the trailing digit run off WS-SCAN-LINE (used
+      * for both "RECORDS WRITTEN:" and, via the two PARSE-xxx-REPORT
+      * sections above, whichever line is currently loaded into it)
+      * into WS-PARSED-NUM.
+      ******************************************************************
+       EXTRACT-TRAILING-NUMBER SECTION.
+           MOVE ZERO TO WS-PARSED-NUM
+           MOVE SPACES TO WS-NUM-FIELD
+           MOVE 80 TO WS-SCAN-IDX
+           PERFORM UNTIL WS-SCAN-LINE(WS-SCAN-IDX:1) NOT = SPACE
+               OR WS-SCAN-IDX = 1
+               SET WS-SCAN-IDX DOWN BY 1
+           END-PERFORM
+           MOVE WS-SCAN-IDX TO WS-NUM-START
+           PERFORM UNTIL WS-NUM-START = 1
+               OR WS-SCAN-LINE(WS-NUM-START - 1:1) < "0"
+               OR WS-SCAN-LINE(WS-NUM-START - 1:1) > "9"
+               SET WS-NUM-START DOWN BY 1
+           END-PERFORM
+           COMPUTE WS-NUM-LEN = WS-SCAN-IDX - WS-NUM-START + 1
+           IF WS-NUM-LEN > 0 AND WS-NUM-LEN <= 10
+               MOVE WS-SCAN-LINE(WS-NUM-START:WS-NUM-LEN)
+                   TO WS-NUM-FIELD(1:WS-NUM-LEN)
+               IF WS-NUM-FIELD(1:WS-NUM-LEN) IS NUMERIC
+                   MOVE WS-NUM-FIELD(1:WS-NUM-LEN) TO WS-PARSED-NUM
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * subroutine splits a "  COLUMN nn  MAX LENGTH mm" line (loaded
+      * into WS-SCAN-LINE) into its column number (WS-COL-NO) and its
+      * max length (WS-PARSED-NUM, via EXTRACT-TRAILING-NUMBER).
+      ******************************************************************
+       EXTRACT-COLUMN-LENGTH SECTION.
+           MOVE ZERO TO WS-COL-NO
+           MOVE WS-SCAN-LINE(10:2) TO WS-COL-NO-FIELD
+           IF WS-COL-NO-FIELD IS NUMERIC
+               MOVE WS-COL-NO-FIELD TO WS-COL-NO
+           END-IF
+           PERFORM EXTRACT-TRAILING-NUMBER.
+
+      ******************************************************************
+      * subroutine writes the reconcile.rpt title/identification block.
+      ******************************************************************
+       WRITE-RECON-HEADER SECTION.
+           MOVE "ECHOFILE DAY-OVER-DAY RECONCILIATION REPORT"
+               TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING "PRIOR REPORT  : " DELIMITED BY SIZE
+               WS-PRIOR-FILENAME DELIMITED BY SPACE
+               INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING "CURRENT REPORT: " DELIMITED BY SIZE
+               WS-CURRENT-FILENAME DELIMITED BY SPACE
+               INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+           MOVE SPACES TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD.
+
+      ******************************************************************
+      * subroutine notes when one or both run-control reports could
+      * not be opened, so reconcile.rpt explains the empty comparison
+      * instead of silently claiming a clean run.
+      ******************************************************************
+       WRITE-RECON-MISSING-INPUT SECTION.
+           IF WS-PRIOR-FILE-STATUS NOT = "00"
+               STRING "PRIOR REPORT NOT FOUND, STATUS: "
+                   DELIMITED BY SIZE
+                   WS-PRIOR-FILE-STATUS DELIMITED BY SIZE
+                   INTO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+               MOVE SPACES TO RECON-REPORT-RECORD
+           END-IF
+           IF WS-CURRENT-FILE-STATUS NOT = "00"
+               STRING "CURRENT REPORT NOT FOUND, STATUS: "
+                   DELIMITED BY SIZE
+                   WS-CURRENT-FILE-STATUS DELIMITED BY SIZE
+                   INTO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+               MOVE SPACES TO RECON-REPORT-RECORD
+           END-IF
+           MOVE "NO COMPARISON PERFORMED" TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD.
+
+      ******************************************************************
+      * subroutine flags a records-written drop of more than
+      * WS-DROP-PCT-THRESHOLD percent from prior to current - a rise,
+      * or a drop from zero, is not a swing worth flagging here.
+      ******************************************************************
+       CHECK-RECORD-COUNT-DROP SECTION.
+           IF WS-PRIOR-RECS > 0 AND WS-CURRENT-RECS < WS-PRIOR-RECS
+               COMPUTE WS-DROP-PCT =
+                   (WS-PRIOR-RECS - WS-CURRENT-RECS) * 100
+                   / WS-PRIOR-RECS
+               IF WS-DROP-PCT >= WS-DROP-PCT-THRESHOLD
+                   SET WS-NO-FINDINGS UP BY 1
+                   MOVE WS-PRIOR-RECS TO WS-RPT-NUM
+                   PERFORM FORMAT-RECON-NUM
+                   MOVE WS-RPT-TRIM TO WS-RPT-TRIM-2
+                   MOVE WS-CURRENT-RECS TO WS-RPT-NUM
+                   PERFORM FORMAT-RECON-NUM
+                   MOVE WS-RPT-TRIM TO WS-RPT-TRIM-3
+                   MOVE WS-DROP-PCT TO WS-RPT-NUM
+                   PERFORM FORMAT-RECON-NUM
+                   MOVE WS-RPT-TRIM TO WS-RPT-TRIM-4
+                   MOVE WS-DROP-PCT-THRESHOLD TO WS-RPT-NUM
+                   PERFORM FORMAT-RECON-NUM
+                   MOVE SPACES TO RECON-REPORT-RECORD
+                   STRING "RECORD COUNT DROP: " DELIMITED BY SIZE
+                       WS-RPT-TRIM-2 DELIMITED BY SPACE
+                       " -> " DELIMITED BY SIZE
+                       WS-RPT-TRIM-3 DELIMITED BY SPACE
+                       " (" DELIMITED BY SIZE
+                       WS-RPT-TRIM-4 DELIMITED BY SPACE
+                       "% DROP, THRESHOLD " DELIMITED BY SIZE
+                       WS-RPT-TRIM DELIMITED BY SPACE
+                       "%)" DELIMITED BY SIZE
+                       INTO RECON-REPORT-RECORD
+                   WRITE RECON-REPORT-RECORD
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * subroutine flags any column whose max length jumped by more
+      * than WS-WIDTH-JUMP-THRESHOLD bytes from prior to current -
+      * only columns present in both reports are compared, so a column
+      * absent from the prior report (a layout change, not a swing)
+      * does not falsely read as a jump on its first appearance.
+      ******************************************************************
+       CHECK-COLUMN-WIDTH-JUMPS SECTION.
+           MOVE 1 TO WS-CHR-IDX
+           PERFORM UNTIL WS-CHR-IDX > WS-NO-PRIOR-COLS
+               IF WS-CHR-IDX <= WS-NO-CURRENT-COLS
+                   COMPUTE WS-WIDTH-DELTA =
+                       WS-CURRENT-COL-LEN(WS-CHR-IDX)
+                       - WS-PRIOR-COL-LEN(WS-CHR-IDX)
+                   IF WS-WIDTH-DELTA > WS-WIDTH-JUMP-THRESHOLD
+                       SET WS-NO-FINDINGS UP BY 1
+                       MOVE WS-CHR-IDX TO WS-CPY-SEQ-NUM
+                       MOVE WS-CPY-SEQ-NUM TO WS-CPY-SEQ-EDIT
+                       MOVE WS-PRIOR-COL-LEN(WS-CHR-IDX) TO WS-RPT-NUM
+                       PERFORM FORMAT-RECON-NUM
+                       MOVE WS-RPT-TRIM TO WS-RPT-TRIM-2
+                       MOVE WS-CURRENT-COL-LEN(WS-CHR-IDX) TO WS-RPT-NUM
+                       PERFORM FORMAT-RECON-NUM
+                       MOVE SPACES TO RECON-REPORT-RECORD
+                       STRING "COLUMN " DELIMITED BY SIZE
+                           WS-CPY-SEQ-EDIT DELIMITED BY SIZE
+                           " WIDTH JUMP: " DELIMITED BY SIZE
+                           WS-RPT-TRIM-2 DELIMITED BY SPACE
+                           " -> " DELIMITED BY SIZE
+                           WS-RPT-TRIM DELIMITED BY SPACE
+                           INTO RECON-REPORT-RECORD
+                       WRITE RECON-REPORT-RECORD
+                   END-IF
+               END-IF
+               SET WS-CHR-IDX UP BY 1
+           END-PERFORM.
+
+      ******************************************************************
+      * subroutine formats a record count or column length into a
+      * trimmed, left-justified literal for STRINGing onto a line of
+      * reconcile.rpt - same idiom as ECHOFILE's FORMAT-RPT-NUM.
+      ******************************************************************
+       FORMAT-RECON-NUM SECTION.
+           MOVE WS-RPT-NUM TO WS-RPT-EDIT
+           MOVE WS-RPT-EDIT TO WS-RPT-STR
+           MOVE 1 TO WS-SCAN-IDX
+           PERFORM UNTIL WS-RPT-STR(WS-SCAN-IDX:1) NOT = SPACE
+               SET WS-SCAN-IDX UP BY 1
+           END-PERFORM
+           MOVE WS-RPT-STR(WS-SCAN-IDX:8 - WS-SCAN-IDX) TO WS-RPT-TRIM.
