@@ -12,31 +12,223 @@
            SELECT INPUT-FILE 
                ASSIGN TO WS-FILENAME
                ORGANIZATION LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE 
-               ASSIGN TO "flatfile.dat"
+           SELECT OUTPUT-FILE
+               ASSIGN TO WS-OUTPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPYBOOK-FILE
+               ASSIGN TO WS-COPYBOOK-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE
+               ASSIGN TO WS-REJECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE
+               ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT VALIDATION-CONFIG-FILE
+               ASSIGN TO WS-VALIDATION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAL-FILE-STATUS.
+      * TRUNC-SRC-FILE/TRUNC-FILE reopen WS-OUTPUT-FILENAME and its
+      * scratch copy as raw byte streams, not LINE SEQUENTIAL, so
+      * TRUNCATE-OUTPUT-FILE can copy a fixed byte count without the
+      * runtime's line-sequential reader splitting records on the
+      * CR/LF bytes WRITE-FIELDS-TO-BUFFER embeds inside them.
+           SELECT TRUNC-SRC-FILE
+               ASSIGN TO WS-OUTPUT-FILENAME
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRUNC-FILE
+               ASSIGN TO WS-TRUNC-FILENAME
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       
+
+      *****************************************************************
+      * INPUT-RECORD holds the raw CSV line as it comes off disk, not
+      * the field content alone - at the compiled WS-MAX-FLDS (40) x
+      * WS-MAX-FLD-LEN (100) ceiling, a fully quoted row runs 40 x 102
+      * bytes (100 of content plus its own two quote characters) plus
+      * 39 delimiter bytes between them, which is 4119 - sized up to
+      * 4160 to leave some slack above that worst case.
+      *****************************************************************
        FD INPUT-FILE.
-       01 INPUT-RECORD                  PIC X(512).
-       
+       01 INPUT-RECORD                  PIC X(4160).
+
+      *****************************************************************
+      * OUTPUT-RECORD is sized to the true worst case of the compiled
+      * WS-MAX-FLDS (40) x WS-MAX-FLD-LEN (100) ceiling - 40 x 100 =
+      * 4000 bytes of field content, plus up to 7 digits of record-
+      * number prefix and 2 bytes of CR/LF, is 4009 - so every
+      * reference-modification write WRITE-FIELDS-TO-BUFFER makes
+      * against WS-START/WS-FINISH/WS-MAX-LEN stays inside the buffer
+      * no matter how wide the configured columns get.
+      *****************************************************************
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD                 PIC X(512).
- 
+       01 OUTPUT-RECORD                 PIC X(4096).
+
+       FD COPYBOOK-FILE.
+       01 COPYBOOK-RECORD               PIC X(80).
+
+      *****************************************************************
+      * REJECT-RECORD holds WS-REJECT-REASON plus a copy of the full
+      * INPUT-RECORD that triggered it (see WRITE-REJECT-RECORD), so it
+      * has to be at least as wide as INPUT-RECORD plus the reason
+      * prefix - sized with the same slack.
+      *****************************************************************
+       FD REJECT-FILE.
+       01 REJECT-RECORD                 PIC X(4200).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD                 PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD             PIC X(114).
+
+       FD VALIDATION-CONFIG-FILE.
+       01 VALIDATION-CONFIG-RECORD      PIC X(80).
+
+      *****************************************************************
+      * TRUNC-SRC-FILE is OUTPUT-FILE's own bytes, read one raw byte
+      * at a time - see TRUNCATE-OUTPUT-FILE. TRUNC-FILE is the
+      * working copy it is rebuilt into, on a checkpointed restart,
+      * before that copy is swapped back in as OUTPUT-FILE.
+      *****************************************************************
+       FD TRUNC-SRC-FILE.
+       01 TRUNC-SRC-BYTE                PIC X(1).
+
+       FD TRUNC-FILE.
+       01 TRUNC-RECORD                  PIC X(1).
+
        WORKING-STORAGE SECTION.
        77 WS-FILENAME                   PIC X(50).
-       77 WS-MAX-FLDS                   PIC 99 VALUE 20.
+      *****************************************************************
+      * WS-OUTPUT-FILENAME defaults to the historical "flatfile.dat"
+      * but a batch driver can override it with a second command-line
+      * argument - see WS-ARG-VALUE below - to run ECHOFILE over a
+      * dated, non-clobbering output name without recompiling.
+      *****************************************************************
+       77 WS-OUTPUT-FILENAME            PIC X(50) VALUE "flatfile.dat".
+       77 WS-ARG-VALUE                  PIC X(50).
+      *****************************************************************
+      * WS-TRUNC-FILENAME is the scratch copy TRUNCATE-OUTPUT-FILE
+      * rebuilds WS-OUTPUT-FILENAME from on a checkpointed restart -
+      * see TRUNCATE-OUTPUT-FILE.
+      *****************************************************************
+       77 WS-TRUNC-FILENAME             PIC X(54).
+       77 WS-TRUNC-LEN                  PIC 9(3) COMP-5.
+      *****************************************************************
+      * WS-TRUNC-BYTES is the total byte count TRUNCATE-OUTPUT-FILE
+      * copies - WS-CKPT-OUT-CNT records at WS-MAX-LEN + 3 bytes each
+      * (content, our own embedded CR/LF, and the extra line
+      * terminator the runtime's LINE SEQUENTIAL writer appends) -
+      * and WS-TRUNC-BYTE-CNT is how many of those it has copied so
+      * far. Both are wide enough to hold that product at the
+      * compiled WS-CKPT-OUT-CNT/WS-MAX-LEN ceilings.
+      *****************************************************************
+       77 WS-TRUNC-BYTES                PIC 9(18) COMP-5.
+       77 WS-TRUNC-BYTE-CNT             PIC 9(18) COMP-5.
+      *****************************************************************
+      * work fields for PARSE-NUMERIC-ARG - mainline sets WS-ARG-NUMBER
+      * and WS-ARG-CEILING before the PERFORM and reads WS-ARG-NUM back
+      * (zero if the argument was absent or not numeric).
+      *****************************************************************
+       77 WS-ARG-NUMBER                 PIC 9.
+       77 WS-ARG-CEILING                PIC 9999.
+       77 WS-ARG-NUM                    PIC 9999.
+       77 WS-ARG-LEN                    PIC 99.
+      *****************************************************************
+      * WS-DELIMITER defaults to the historical comma but a third
+      * command-line argument can point EXTRACT-FIELDS at a
+      * semicolon- or pipe-delimited vendor feed instead.
+      *****************************************************************
+       77 WS-DELIMITER                  PIC X(1) VALUE ",".
+       77 WS-COPYBOOK-FILENAME          PIC X(50) VALUE "flatfile.cpy".
+       77 WS-REJECT-FILENAME            PIC X(50) VALUE "reject.dat".
+       77 WS-REPORT-FILENAME            PIC X(50) VALUE "flatfile.rpt".
+       77 WS-CHECKPOINT-FILENAME        PIC X(50) VALUE "flatfile.ckp".
+       77 WS-CKPT-FILE-STATUS           PIC XX.
+       77 WS-NO-READ                    PIC 9(7) VALUE ZERO.
+      *****************************************************************
+      * WS-VALIDATION-FILENAME names an optional column-number/type
+      * config that drives VALIDATE-FIELDS - it is fine for no such
+      * file to exist, in which case no columns get validated. Each
+      * config line is a two-digit column number in (1:2), a space,
+      * and a type ("NUMERIC" or "DATE") in (4:7).
+      *****************************************************************
+       77 WS-VALIDATION-FILENAME        PIC X(50) VALUE "validate.cfg".
+       77 WS-VAL-FILE-STATUS            PIC XX.
+       77 WS-VAL-EOF                    PIC X(1).
+       77 WS-NO-VAL-RULES               PIC 99 VALUE ZERO.
+       01 WS-VALIDATION-RULES.
+           05 WS-VAL-RULE               OCCURS 40 TIMES.
+               10 WS-VAL-COLUMN         PIC 99.
+               10 WS-VAL-TYPE           PIC X(7).
+       77 WS-VAL-IDX                    PIC 99.
+       77 WS-VAL-COL-NO                 PIC 99.
+       77 WS-VAL-FLD                    PIC X(100).
+       77 WS-VAL-FLD-LEN                PIC 999.
+       77 WS-VAL-MM                     PIC 99.
+       77 WS-VAL-DD                     PIC 99.
+      *****************************************************************
+      * checkpoint/restart for the write pass - WS-CKPT-IN-CNT is the
+      * number of data records read in the write pass, WS-CKPT-OUT-CNT
+      * the matching WS-REC-NO. WS-CKPT-IN-FILENAME/WS-CKPT-OUT-FILENAME
+      * are the WS-FILENAME/WS-OUTPUT-FILENAME this checkpoint belongs
+      * to, so a checkpoint left behind by an abended run against one
+      * CSV/output pair is never mistaken for a resume point on a
+      * different pair - see READ-CHECKPOINT.
+      *****************************************************************
+       01 WS-CKPT-FIELDS.
+           05 WS-CKPT-IN-CNT            PIC 9(7).
+           05 WS-CKPT-OUT-CNT           PIC 9(7).
+           05 WS-CKPT-IN-FILENAME       PIC X(50).
+           05 WS-CKPT-OUT-FILENAME      PIC X(50).
+       77 WS-IN-REC-NO                  PIC 9(7) VALUE ZERO.
+       77 WS-RESUME-FLAG                PIC X(1) VALUE 'N'.
+       77 WS-CALL-RC                    PIC S9(9) COMP-5.
+      *****************************************************************
+      * WRITE-CHECKPOINT used to run on every single record written,
+      * which is an open/write/close syscall triple per data row -
+      * against a multi-million row CSV that can cost more wall-clock
+      * time than the rerun checkpointing exists to avoid. Persisting
+      * only every WS-CKPT-INTERVAL records means a restart replays at
+      * most that many records instead of reprocessing from scratch -
+      * a small amount of rework traded for a large cut in open/write/
+      * close overhead on every run, abended or not.
+      *****************************************************************
+       77 WS-CKPT-INTERVAL              PIC 9(4) VALUE 1000.
+       77 WS-CKPT-COUNTER               PIC 9(4) VALUE ZERO.
+      *****************************************************************
+      * WS-REJECT-REASON is set by EXTRACT-FIELDS whenever it cannot
+      * fully represent the current record - too many fields, a field
+      * over the width limit, or an unterminated quote. SPACES means
+      * the record parsed cleanly.
+      *****************************************************************
+       77 WS-REJECT-REASON              PIC X(20).
+       77 WS-NO-REJECTS                 PIC 9(7) VALUE ZERO.
+      *****************************************************************
+      * WS-MAX-FLDS and WS-MAX-FLD-LEN are the live field-count and
+      * per-field-width ceilings EXTRACT-FIELDS enforces. They default
+      * to the compiled limits (the OCCURS 40/PIC X(100) below) but a
+      * run can lower either one with the fourth and fifth command-line
+      * arguments - see PARSE-NUMERIC-ARG. They can never exceed the
+      * compiled limits, since WS-RECORD-FIELD and WS-HDR-FIELD have no
+      * more room than that.
+      *****************************************************************
+       77 WS-MAX-FLDS                   PIC 99 VALUE 40.
+       77 WS-MAX-FLD-LEN                PIC 999 VALUE 100.
        77 WS-NO-FLDS                    PIC 99 VALUE 1.
-       77 WS-FLD-IDX                    PIC 99.
+       77 WS-FLD-IDX                    PIC 999.
        77 WS-FLD-NO                     PIC 99.
-       77 WS-REC-IDX                    PIC 999.
+       77 WS-REC-IDX                    PIC 9999.
        77 WS-NO-RECS                    PIC ZZZZZZ9.
-       77 WS-NO-RECS-STR                PIC X(7) VALUE SPACES.
-       77 WS-NO-OF-DIGITS               PIC 9. 
-       77 WS-REC-LEN                    PIC 999.
-       77 WS-MAX-LEN                    PIC 999.
+       77 WS-NO-OF-DIGITS               PIC 9.
+       77 WS-REC-LEN                    PIC 9999.
+       77 WS-MAX-LEN                    PIC 9999.
       *****************************************************************
       * WS-COUNTER and WS-FLD-LEN are for use in the FIND-FIELD-LENGTHS
       * section.
@@ -44,119 +236,295 @@
        77 WS-COUNTER                    PIC 99.
        77 WS-FLD-LEN                    PIC 99.
       *****************************************************************
-      * WS-START, WS-FINISH, and WS-REC-NO are for use in the 
+      * WS-START, WS-FINISH, and WS-REC-NO are for use in the
       * WRITE-FIELDS-TO-BUFFER section.
       *****************************************************************
-       77 WS-START                      PIC 999.
-       77 WS-FINISH                     PIC 999.
+       77 WS-START                      PIC 9999.
+       77 WS-FINISH                     PIC 9999.
        77 WS-REC-NO                     PIC 9(7) VALUE ZERO.
-       01 NO-MORE-RECORDS               PIC X(1) VALUE SPACE. 
+       01 NO-MORE-RECORDS               PIC X(1) VALUE SPACE.
        01 WS-RECORD-FIELDS.
-           05 WS-RECORD-FIELD           PIC X(50) OCCURS 20 TIMES.
+           05 WS-RECORD-FIELD           PIC X(100) OCCURS 40 TIMES.
        01 WS-FIELD-LENGTHS.
-           05 WS-FIELD-LENGTH           PIC 99 OCCURS 20 TIMES.
+           05 WS-FIELD-LENGTH           PIC 999 OCCURS 40 TIMES.
        01 WS-MAX-LENGTHS.
-           05 WS-MAX-LENGTH             PIC 99 OCCURS 20 TIMES.
+           05 WS-MAX-LENGTH             PIC 999 OCCURS 40 TIMES.
+      *****************************************************************
+      * WS-HDR-FIELD holds the column names lifted off line 1 of the
+      * source csv - they are carried through to WRITE-COPYBOOK so
+      * flatfile.cpy can give every slot in flatfile.dat a real name.
+      *****************************************************************
+       77 WS-HDR-NO-FLDS                PIC 99.
+       01 WS-HDR-FIELDS.
+           05 WS-HDR-FIELD              PIC X(100) OCCURS 40 TIMES.
+       01 WS-HDR-FIELD-LENS.
+           05 WS-HDR-FLD-LEN            PIC 999 OCCURS 40 TIMES.
+      *****************************************************************
+      * work fields for turning a header column name into a legal
+      * COBOL data name and building its copybook entry.
+      *****************************************************************
+       77 WS-CHR-IDX                    PIC 99.
+       77 WS-CPY-SEQ-NUM                PIC 99.
+       77 WS-CPY-SEQ-EDIT                PIC 99.
+       77 WS-CPY-FIELD-NAME             PIC X(30).
+       77 WS-CPY-WIDTH-NUM              PIC 999.
+       77 WS-CPY-WIDTH-EDIT             PIC ZZ9.
+       77 WS-CPY-WIDTH-STR              PIC X(3).
+       77 WS-CPY-WIDTH-TRIM             PIC X(3).
+      *****************************************************************
+      * work fields for formatting a record count onto a line of
+      * flatfile.rpt.
+      *****************************************************************
+       77 WS-RPT-NUM                    PIC 9(7).
+       77 WS-RPT-EDIT                   PIC Z(6)9.
+       77 WS-RPT-STR                    PIC X(7).
+       77 WS-RPT-TRIM                   PIC X(7).
 
        PROCEDURE DIVISION.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+      * WS-FILENAME used to come off the whole command line with a
+      * single ACCEPT FROM COMMAND-LINE, which only worked because
+      * there was never more than the one argument to read. Now that
+      * a second, optional output-name argument exists, each argument
+      * is read positionally instead.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+      * a second positional argument lets a batch driver hand ECHOFILE
+      * a dated, non-clobbering output name - absent, WS-OUTPUT-FILENAME
+      * keeps its "flatfile.dat" default from WORKING-STORAGE.
+           MOVE SPACES TO WS-ARG-VALUE
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE WS-ARG-VALUE TO WS-OUTPUT-FILENAME
+           END-IF
+      * a third positional argument lets a batch driver point
+      * EXTRACT-FIELDS at a non-comma field separator - absent,
+      * WS-DELIMITER keeps its comma default from WORKING-STORAGE.
+           MOVE SPACES TO WS-ARG-VALUE
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE WS-ARG-VALUE(1:1) TO WS-DELIMITER
+           END-IF
+      * a fourth positional argument lowers the field-count ceiling
+      * below its compiled maximum (the OCCURS 40 on WS-RECORD-FIELD),
+      * and a fifth lowers the per-field byte ceiling below its
+      * compiled maximum (the PIC X(100) on WS-RECORD-FIELD) - absent,
+      * WS-MAX-FLDS and WS-MAX-FLD-LEN keep those compiled maximums.
+           MOVE 4 TO WS-ARG-NUMBER
+           MOVE 40 TO WS-ARG-CEILING
+           PERFORM PARSE-NUMERIC-ARG
+           IF WS-ARG-NUM > 0
+               MOVE WS-ARG-NUM TO WS-MAX-FLDS
+           END-IF
+           MOVE 5 TO WS-ARG-NUMBER
+           MOVE 100 TO WS-ARG-CEILING
+           PERFORM PARSE-NUMERIC-ARG
+           IF WS-ARG-NUM > 0
+               MOVE WS-ARG-NUM TO WS-MAX-FLD-LEN
+           END-IF
+      * a sixth positional argument points VALIDATE-FIELDS at a
+      * column-number/type config other than the "validate.cfg"
+      * default - absent or missing on disk, no columns get validated.
+           MOVE SPACES TO WS-ARG-VALUE
+           DISPLAY 6 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE WS-ARG-VALUE TO WS-VALIDATION-FILENAME
+           END-IF
+           PERFORM READ-VALIDATION-CONFIG
            MOVE 0 TO WS-REC-NO
+           MOVE 0 TO WS-NO-REJECTS
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT REJECT-FILE
+      * line 1 of the csv is the header - it is never data, so it is
+      * read once here, its column names are saved off for
+      * WRITE-COPYBOOK, and the length-scanning pass below starts
+      * clean on the first data record.
            READ INPUT-FILE INTO INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO NO-MORE-RECORDS
+           END-READ
+           IF NO-MORE-RECORDS NOT = 'Y'
+               PERFORM EXTRACT-FIELDS
+               PERFORM SAVE-HEADER-FIELDS
+           END-IF
            PERFORM UNTIL NO-MORE-RECORDS = 'Y'
                MOVE SPACES TO INPUT-RECORD
                READ INPUT-FILE INTO INPUT-RECORD
-               AT END 
+               AT END
                MOVE 'Y' TO NO-MORE-RECORDS
                NOT AT END
                IF INPUT-RECORD NOT = SPACES
+                   SET WS-NO-READ UP BY 1
                    PERFORM EXTRACT-FIELDS
-                   PERFORM FIND-FIELD-LENGTHS
-                   SET WS-REC-NO UP BY 1
+                   IF WS-REJECT-REASON = SPACES
+                       PERFORM VALIDATE-FIELDS
+                   END-IF
+                   IF WS-REJECT-REASON NOT = SPACES
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       PERFORM FIND-FIELD-LENGTHS
+                       SET WS-REC-NO UP BY 1
+                   END-IF
                END-IF
                END-READ
            END-PERFORM
            CLOSE INPUT-FILE
+           CLOSE REJECT-FILE
            MOVE WS-REC-NO TO WS-NO-RECS
-           MOVE WS-NO-RECS TO WS-NO-RECS-STR
-      * find the number of digits that we shall have to accomodate for
-      * the record no. field subtracting the leadings blanks, if any, 
-      * from 7.
-           MOVE 1 TO WS-COUNTER
-           PERFORM UNTIL WS-NO-RECS-STR(WS-COUNTER:1) NOT = SPACE
-               SET WS-COUNTER UP BY 1
-           END-PERFORM
-           SET WS-COUNTER DOWN BY 1
-           SUBTRACT WS-COUNTER FROM 7 GIVING WS-NO-OF-DIGITS
+      * FD-REC-NO is always the full 7 digits WS-REC-NO is declared
+      * with, not however many digits today's WS-NO-RECS happens to
+      * need - a downstream program COPYs flatfile.cpy once and
+      * expects every field's offset to stay put run over run, and
+      * shrinking this field on a smaller day would reflow all of them.
+           MOVE 7 TO WS-NO-OF-DIGITS
+           PERFORM WRITE-COPYBOOK
       ******************************************************************
       * now that we have the maximum field lengths data we make second
       * pass through the csv and write out the flat file
       ******************************************************************
            MOVE SPACES TO OUTPUT-RECORD
+           PERFORM READ-CHECKPOINT
+           MOVE 0 TO WS-IN-REC-NO
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-           MOVE 'N' TO NO-MORE-RECORDS
            PERFORM COMPUTE-MAX-LEN
+           IF WS-RESUME-FLAG = 'Y'
+               PERFORM TRUNCATE-OUTPUT-FILE
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           MOVE 'N' TO NO-MORE-RECORDS
+      * skip the header line again - it does not get written as a
+      * data record in flatfile.dat.
+           READ INPUT-FILE INTO INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO NO-MORE-RECORDS
+           END-READ
+      * on a restart, reposition past the data records this run
+      * already wrote before the job abended, instead of reprocessing
+      * and re-appending them.
+           IF WS-RESUME-FLAG = 'Y'
+               MOVE WS-CKPT-OUT-CNT TO WS-REC-NO
+               PERFORM UNTIL WS-IN-REC-NO >= WS-CKPT-IN-CNT
+               OR NO-MORE-RECORDS = 'Y'
+                   READ INPUT-FILE INTO INPUT-RECORD
+                       AT END
+                           MOVE 'Y' TO NO-MORE-RECORDS
+                   END-READ
+                   SET WS-IN-REC-NO UP BY 1
+               END-PERFORM
+           ELSE
+               MOVE 0 TO WS-REC-NO
+           END-IF
       ******************************************************************
       * main write to output file loop
       ******************************************************************
-          MOVE 0 TO WS-REC-NO
           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
                MOVE SPACES TO INPUT-RECORD
                READ INPUT-FILE INTO INPUT-RECORD
-               AT END 
+               AT END
                MOVE 'Y' TO NO-MORE-RECORDS
-               NOT AT END 
+               NOT AT END
+               SET WS-IN-REC-NO UP BY 1
                PERFORM EXTRACT-FIELDS
-               PERFORM WRITE-FIELDS-TO-BUFFER
+               IF WS-REJECT-REASON = SPACES
+                   PERFORM VALIDATE-FIELDS
+               END-IF
                END-READ
-      * do not write/rewrite records when the line is blank/empty
-               IF INPUT-RECORD NOT EQUAL TO SPACES 
+      * do not write/rewrite records when the line is blank/empty, and
+      * do not write a record a second time if EXTRACT-FIELDS could
+      * not fully represent it (or VALIDATE-FIELDS could not validate
+      * it) - it was already logged to REJECT-FILE during the
+      * length-scanning pass above.
+               IF INPUT-RECORD NOT EQUAL TO SPACES
+               AND WS-REJECT-REASON = SPACES
+                   PERFORM WRITE-FIELDS-TO-BUFFER
                    WRITE OUTPUT-RECORD BEFORE ADVANCING 0 LINE
-               SET WS-REC-NO UP BY 1
+                   SET WS-REC-NO UP BY 1
+                   SET WS-CKPT-COUNTER UP BY 1
+                   IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE ZERO TO WS-CKPT-COUNTER
+                   END-IF
+               END-IF
            END-PERFORM
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           PERFORM WRITE-CONTROL-REPORT
+      * a clean finish means there is nothing left to restart from.
+           CALL "CBL_DELETE_FILE" USING WS-CHECKPOINT-FILENAME
+               RETURNING WS-CALL-RC
            STOP RUN.
 
       ******************************************************************
-      * extract field(s) from comma delimited sequential file record
+      * extract field(s) from a delimited sequential file record -
+      * WS-DELIMITER is the field separator, comma unless overridden
       ******************************************************************
        EXTRACT-FIELDS SECTION.
            MOVE 1 TO WS-REC-IDX
            MOVE 1 TO WS-FLD-IDX
            MOVE 1 TO WS-FLD-NO
+           MOVE SPACES TO WS-REJECT-REASON
            PERFORM FIND-RECORD-LENGTH
-           PERFORM UNTIL WS-FLD-NO > WS-MAX-FLDS 
+           PERFORM UNTIL WS-FLD-NO > WS-MAX-FLDS
            OR WS-REC-IDX > WS-REC-LEN
+           OR WS-REJECT-REASON NOT = SPACES
                MOVE SPACES TO WS-RECORD-FIELD(WS-FLD-NO)
-               PERFORM UNTIL INPUT-RECORD(WS-REC-IDX:1) = ","
+               PERFORM UNTIL INPUT-RECORD(WS-REC-IDX:1) = WS-DELIMITER
                    OR WS-REC-IDX > WS-REC-LEN
+                   OR WS-REJECT-REASON NOT = SPACES
                    IF INPUT-RECORD(WS-REC-IDX:1) NOT = '"'
-                       MOVE INPUT-RECORD(WS-REC-IDX:1) 
-                       TO WS-RECORD-FIELD(WS-FLD-NO)(WS-FLD-IDX:1)
-                       SET WS-REC-IDX UP BY 1
-                       SET WS-FLD-IDX UP BY 1
+                       IF WS-FLD-IDX > WS-MAX-FLD-LEN
+                           MOVE "FIELDTOOLONG" TO WS-REJECT-REASON
+                       ELSE
+                           MOVE INPUT-RECORD(WS-REC-IDX:1)
+                           TO WS-RECORD-FIELD(WS-FLD-NO)(WS-FLD-IDX:1)
+                           SET WS-REC-IDX UP BY 1
+                           SET WS-FLD-IDX UP BY 1
+                       END-IF
       ******************************************************************
       * step through any double quoted substrings and adjust the indices
       * accordingly
       ******************************************************************
                    ELSE
-                       SET WS-REC-IDX UP BY 1 
+                       SET WS-REC-IDX UP BY 1
                        PERFORM UNTIL INPUT-RECORD(WS-REC-IDX:1) = '"'
-                       OR WS-FLD-IDX > 50
-                           MOVE INPUT-RECORD(WS-REC-IDX:1) 
-                           TO WS-RECORD-FIELD(WS-FLD-NO)(WS-FLD-IDX:1)
-                           SET WS-FLD-IDX UP BY 1
-                           SET WS-REC-IDX UP BY 1
+                       OR WS-REC-IDX > WS-REC-LEN
+                       OR WS-REJECT-REASON NOT = SPACES
+                           IF WS-FLD-IDX > WS-MAX-FLD-LEN
+                             MOVE "FIELDTOOLONG" TO WS-REJECT-REASON
+                           ELSE
+                             MOVE INPUT-RECORD(WS-REC-IDX:1)
+                             TO WS-RECORD-FIELD(WS-FLD-NO)(WS-FLD-IDX:1)
+                             SET WS-FLD-IDX UP BY 1
+                             SET WS-REC-IDX UP BY 1
+                           END-IF
                        END-PERFORM
-                       SET WS-REC-IDX UP BY 1
+                       IF WS-REC-IDX > WS-REC-LEN
+                           MOVE "UNBALANCEDQUOTES" TO WS-REJECT-REASON
+                       ELSE
+                           SET WS-REC-IDX UP BY 1
+                       END-IF
                    END-IF
                END-PERFORM
                SET WS-REC-IDX UP BY 1
                MOVE 1 TO WS-FLD-IDX
                SET WS-FLD-NO UP BY 1
            END-PERFORM
+           IF WS-REJECT-REASON = SPACES AND WS-REC-IDX <= WS-REC-LEN
+               MOVE "TOOMANYFLDS" TO WS-REJECT-REASON
+           END-IF
            SET WS-FLD-NO DOWN BY 1
            MOVE WS-FLD-NO TO WS-NO-FLDS.
 
@@ -166,12 +534,280 @@
       * been writing since 1980
       ******************************************************************
        FIND-RECORD-LENGTH SECTION.
-           MOVE 512 TO WS-REC-LEN
+           MOVE 4160 TO WS-REC-LEN
            PERFORM UNTIL INPUT-RECORD(WS-REC-LEN:1) NOT EQUAL TO SPACE
                OR WS-REC-LEN IS EQUAL TO ZERO
                SET WS-REC-LEN DOWN BY 1
            END-PERFORM.
 
+      ******************************************************************
+      * subroutine reads the argument numbered WS-ARG-NUMBER off the
+      * command line and, if it is present and entirely digits, moves
+      * it into WS-ARG-NUM, capped at WS-ARG-CEILING so a caller can
+      * never raise a limit past what the compiled tables can hold.
+      * WS-ARG-NUM comes back zero for an absent or non-numeric
+      * argument, which the caller takes to mean "leave the default".
+      ******************************************************************
+       PARSE-NUMERIC-ARG SECTION.
+           MOVE ZERO TO WS-ARG-NUM
+           MOVE SPACES TO WS-ARG-VALUE
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE 50 TO WS-ARG-LEN
+               PERFORM UNTIL WS-ARG-VALUE(WS-ARG-LEN:1) NOT = SPACE
+                   OR WS-ARG-LEN = 0
+                   SET WS-ARG-LEN DOWN BY 1
+               END-PERFORM
+               IF WS-ARG-LEN > 0
+               AND WS-ARG-VALUE(1:WS-ARG-LEN) IS NUMERIC
+                   MOVE WS-ARG-VALUE(1:WS-ARG-LEN) TO WS-ARG-NUM
+               END-IF
+           END-IF
+           IF WS-ARG-NUM > WS-ARG-CEILING
+               MOVE WS-ARG-CEILING TO WS-ARG-NUM
+           END-IF.
+
+      ******************************************************************
+      * subroutine looks for a checkpoint left behind by an earlier,
+      * abended run of the write pass. if one is found, shows records
+      * were written, AND its WS-CKPT-IN-FILENAME/WS-CKPT-OUT-FILENAME
+      * identity matches this run's WS-FILENAME/WS-OUTPUT-FILENAME,
+      * WS-RESUME-FLAG is set so the write pass reopens flatfile.dat
+      * for EXTEND and skips back over what is already there instead
+      * of starting from scratch. a checkpoint belonging to some other
+      * CSV/output pair is ignored and this run starts clean, since
+      * resuming against it would silently skip that many records of
+      * a file that was never actually written.
+      ******************************************************************
+       READ-CHECKPOINT SECTION.
+           MOVE 'N' TO WS-RESUME-FLAG
+           MOVE ZERO TO WS-CKPT-IN-CNT
+           MOVE ZERO TO WS-CKPT-OUT-CNT
+           MOVE SPACES TO WS-CKPT-IN-FILENAME
+           MOVE SPACES TO WS-CKPT-OUT-FILENAME
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CKPT-FIELDS
+                       IF WS-CKPT-IN-CNT > 0
+                           IF WS-CKPT-IN-FILENAME = WS-FILENAME
+                           AND WS-CKPT-OUT-FILENAME = WS-OUTPUT-FILENAME
+                               MOVE 'Y' TO WS-RESUME-FLAG
+                           ELSE
+                               DISPLAY "ECHOFILE: CHECKPOINT "
+                                   WS-CHECKPOINT-FILENAME
+                                   " BELONGS TO A DIFFERENT "
+                                   "INPUT/OUTPUT PAIR - IGNORING IT "
+                                   "AND STARTING A CLEAN RUN"
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * subroutine persists how far the write pass has gotten -
+      * WS-IN-REC-NO data records read, WS-REC-NO of them written, and
+      * which CSV/output pair this checkpoint belongs to - so a
+      * restart knows exactly where to pick back up, and READ-CHECKPOINT
+      * can tell this checkpoint apart from one left behind by a run
+      * against some other file.
+      ******************************************************************
+       WRITE-CHECKPOINT SECTION.
+           MOVE WS-IN-REC-NO TO WS-CKPT-IN-CNT
+           MOVE WS-REC-NO TO WS-CKPT-OUT-CNT
+           MOVE WS-FILENAME TO WS-CKPT-IN-FILENAME
+           MOVE WS-OUTPUT-FILENAME TO WS-CKPT-OUT-FILENAME
+           MOVE WS-CKPT-FIELDS TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT only persists WS-CKPT-OUT-CNT every
+      * WS-CKPT-INTERVAL records, so by the time a job abends, up to
+      * WS-CKPT-INTERVAL - 1 more records can already be sitting in
+      * WS-OUTPUT-FILENAME than the last checkpoint recorded. Blindly
+      * reopening that file EXTEND and resuming at WS-CKPT-OUT-CNT
+      * would re-append those already-written records a second time.
+      * this subroutine rebuilds WS-OUTPUT-FILENAME, copying across
+      * only its first WS-CKPT-OUT-CNT records, so the file on disk
+      * always matches the checkpoint exactly before the write pass
+      * resumes appending to it.
+      *
+      * WS-OUTPUT-FILENAME's records deliberately embed a CR/LF pair
+      * inside their own content (see WRITE-FIELDS-TO-BUFFER), so
+      * reopening it under OUTPUT-FILE's own LINE SEQUENTIAL
+      * organization and reading it back a "record" at a time would
+      * split on that embedded LF instead of on the true end of the
+      * physical record, corrupting every record from the first one
+      * on. TRUNC-SRC-FILE/TRUNC-FILE reopen the same paths as a raw
+      * byte stream instead, and the copy below stops after exactly
+      * WS-CKPT-OUT-CNT records' worth of bytes rather than after a
+      * line count, which is safe regardless of what the content
+      * looks like. PERFORM COMPUTE-MAX-LEN runs before this section
+      * is called so WS-MAX-LEN is already known.
+      ******************************************************************
+       TRUNCATE-OUTPUT-FILE SECTION.
+           MOVE 1 TO WS-TRUNC-LEN
+           PERFORM UNTIL WS-OUTPUT-FILENAME(WS-TRUNC-LEN:1) = SPACE
+               OR WS-TRUNC-LEN IS EQUAL TO 50
+               SET WS-TRUNC-LEN UP BY 1
+           END-PERFORM
+           IF WS-OUTPUT-FILENAME(WS-TRUNC-LEN:1) = SPACE
+               SET WS-TRUNC-LEN DOWN BY 1
+           END-IF
+           MOVE SPACES TO WS-TRUNC-FILENAME
+           STRING WS-OUTPUT-FILENAME(1:WS-TRUNC-LEN) DELIMITED BY SIZE
+               ".trn" DELIMITED BY SIZE
+               INTO WS-TRUNC-FILENAME
+           END-STRING
+           COMPUTE WS-TRUNC-BYTES = WS-CKPT-OUT-CNT * (WS-MAX-LEN + 3)
+           MOVE ZERO TO WS-TRUNC-BYTE-CNT
+           OPEN INPUT TRUNC-SRC-FILE
+           OPEN OUTPUT TRUNC-FILE
+           MOVE 'N' TO NO-MORE-RECORDS
+           PERFORM UNTIL WS-TRUNC-BYTE-CNT >= WS-TRUNC-BYTES
+           OR NO-MORE-RECORDS = 'Y'
+               READ TRUNC-SRC-FILE
+                   AT END
+                       MOVE 'Y' TO NO-MORE-RECORDS
+                   NOT AT END
+                       MOVE TRUNC-SRC-BYTE TO TRUNC-RECORD
+                       WRITE TRUNC-RECORD
+                       SET WS-TRUNC-BYTE-CNT UP BY 1
+               END-READ
+           END-PERFORM
+           CLOSE TRUNC-SRC-FILE
+           CLOSE TRUNC-FILE
+           CALL "CBL_DELETE_FILE" USING WS-OUTPUT-FILENAME
+               RETURNING WS-CALL-RC
+           CALL "CBL_RENAME_FILE" USING WS-TRUNC-FILENAME
+               WS-OUTPUT-FILENAME
+               RETURNING WS-CALL-RC.
+
+      ******************************************************************
+      * subroutine logs a record EXTRACT-FIELDS could not fully
+      * represent - the reason code from WS-REJECT-REASON followed by
+      * the original, untouched raw record - to REJECT-FILE.
+      ******************************************************************
+       WRITE-REJECT-RECORD SECTION.
+           MOVE SPACES TO REJECT-RECORD
+           IF WS-REC-LEN > 0
+               STRING WS-REJECT-REASON DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INPUT-RECORD(1:WS-REC-LEN) DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+           ELSE
+               MOVE WS-REJECT-REASON TO REJECT-RECORD
+           END-IF
+           WRITE REJECT-RECORD
+           SET WS-NO-REJECTS UP BY 1.
+
+      ******************************************************************
+      * subroutine loads the optional column-number/type validation
+      * config named by WS-VALIDATION-FILENAME into WS-VALIDATION-RULES.
+      * it is not an error for the file not to exist - WS-NO-VAL-RULES
+      * just stays zero and VALIDATE-FIELDS has nothing to check.
+      ******************************************************************
+       READ-VALIDATION-CONFIG SECTION.
+           MOVE ZERO TO WS-NO-VAL-RULES
+           MOVE 'N' TO WS-VAL-EOF
+           OPEN INPUT VALIDATION-CONFIG-FILE
+           IF WS-VAL-FILE-STATUS = "00"
+               PERFORM UNTIL WS-VAL-EOF = 'Y'
+               OR WS-NO-VAL-RULES >= WS-MAX-FLDS
+                   READ VALIDATION-CONFIG-FILE
+                       INTO VALIDATION-CONFIG-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-VAL-EOF
+                       NOT AT END
+                           IF VALIDATION-CONFIG-RECORD NOT = SPACES
+                           AND VALIDATION-CONFIG-RECORD(1:2) IS NUMERIC
+                               SET WS-NO-VAL-RULES UP BY 1
+                               MOVE VALIDATION-CONFIG-RECORD(1:2)
+                                   TO WS-VAL-COLUMN(WS-NO-VAL-RULES)
+                               MOVE VALIDATION-CONFIG-RECORD(4:7)
+                                   TO WS-VAL-TYPE(WS-NO-VAL-RULES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VALIDATION-CONFIG-FILE
+           END-IF.
+
+      ******************************************************************
+      * subroutine checks every configured column of the record
+      * EXTRACT-FIELDS just parsed against its configured type,
+      * setting WS-REJECT-REASON (same sentinel EXTRACT-FIELDS uses)
+      * on the first column that fails so the record routes to
+      * REJECT-FILE instead of flatfile.dat.
+      ******************************************************************
+       VALIDATE-FIELDS SECTION.
+           MOVE 1 TO WS-VAL-IDX
+           PERFORM UNTIL WS-VAL-IDX > WS-NO-VAL-RULES
+           OR WS-REJECT-REASON NOT = SPACES
+               MOVE WS-VAL-COLUMN(WS-VAL-IDX) TO WS-VAL-COL-NO
+               IF WS-VAL-COL-NO > 0 AND WS-VAL-COL-NO <= WS-NO-FLDS
+                   EVALUATE WS-VAL-TYPE(WS-VAL-IDX)
+                       WHEN "NUMERIC"
+                           PERFORM VALIDATE-NUMERIC-FIELD
+                       WHEN "DATE"
+                           PERFORM VALIDATE-DATE-FIELD
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               SET WS-VAL-IDX UP BY 1
+           END-PERFORM.
+
+      ******************************************************************
+      * subroutine rejects WS-VAL-COL-NO's field unless it is entirely
+      * digits - amounts and quantities are not expected to carry a
+      * sign or a decimal point in these feeds.
+      ******************************************************************
+       VALIDATE-NUMERIC-FIELD SECTION.
+           MOVE WS-RECORD-FIELD(WS-VAL-COL-NO) TO WS-VAL-FLD
+           MOVE 100 TO WS-VAL-FLD-LEN
+           PERFORM UNTIL WS-VAL-FLD(WS-VAL-FLD-LEN:1) NOT = SPACE
+               OR WS-VAL-FLD-LEN = 0
+               SET WS-VAL-FLD-LEN DOWN BY 1
+           END-PERFORM
+           IF WS-VAL-FLD-LEN = 0
+           OR WS-VAL-FLD(1:WS-VAL-FLD-LEN) NOT NUMERIC
+               MOVE "BADNUMERIC" TO WS-REJECT-REASON
+           END-IF.
+
+      ******************************************************************
+      * subroutine rejects WS-VAL-COL-NO's field unless it is an
+      * 8-digit CCYYMMDD date with a plausible month and day - this is
+      * a sanity check, not a calendar, so it does not know February
+      * from a 31-day month.
+      ******************************************************************
+       VALIDATE-DATE-FIELD SECTION.
+           MOVE WS-RECORD-FIELD(WS-VAL-COL-NO) TO WS-VAL-FLD
+           MOVE 100 TO WS-VAL-FLD-LEN
+           PERFORM UNTIL WS-VAL-FLD(WS-VAL-FLD-LEN:1) NOT = SPACE
+               OR WS-VAL-FLD-LEN = 0
+               SET WS-VAL-FLD-LEN DOWN BY 1
+           END-PERFORM
+           IF WS-VAL-FLD-LEN NOT = 8 OR WS-VAL-FLD(1:8) NOT NUMERIC
+               MOVE "BADDATE" TO WS-REJECT-REASON
+           ELSE
+               MOVE WS-VAL-FLD(5:2) TO WS-VAL-MM
+               MOVE WS-VAL-FLD(7:2) TO WS-VAL-DD
+               IF WS-VAL-MM < 1 OR WS-VAL-MM > 12
+               OR WS-VAL-DD < 1 OR WS-VAL-DD > 31
+                   MOVE "BADDATE" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
       ******************************************************************
       * subroutine finds the lengths of the fields and stores them in
       * the lengths of fields array/table
@@ -179,7 +815,7 @@
        FIND-FIELD-LENGTHS SECTION.
            MOVE 1 TO WS-COUNTER
            PERFORM UNTIL WS-COUNTER > WS-NO-FLDS
-               MOVE 50 TO WS-FIELD-LENGTH(WS-COUNTER)
+               MOVE WS-MAX-FLD-LEN TO WS-FIELD-LENGTH(WS-COUNTER)
                PERFORM UNTIL 
            WS-RECORD-FIELD(WS-COUNTER)(WS-FIELD-LENGTH(WS-COUNTER):1) 
            NOT = ' ' OR WS-FIELD-LENGTH(WS-COUNTER) = 0
@@ -214,8 +850,8 @@
       ******************************************************************
       * I don't know if CR+LF plays nice with Apple, and I don't care.
       ******************************************************************
-           MOVE X"0D" TO OUTPUT-RECORD(WS-MAX-LEN + 1:WS-MAX-LEN + 1)
-           MOVE X"0A" TO OUTPUT-RECORD(WS-MAX-LEN + 2:WS-MAX-LEN + 2).
+           MOVE X"0D" TO OUTPUT-RECORD(WS-MAX-LEN + 1:1)
+           MOVE X"0A" TO OUTPUT-RECORD(WS-MAX-LEN + 2:1).
 
       ******************************************************************
       * subroutine computes the invarian maximum record length
@@ -226,4 +862,219 @@
            PERFORM UNTIL WS-COUNTER IS GREATER THAN WS-NO-FLDS
                ADD WS-MAX-LENGTH(WS-COUNTER) TO WS-MAX-LEN
                SET WS-COUNTER UP BY 1
-           END-PERFORM.           
+           END-PERFORM.
+
+      ******************************************************************
+      * subroutine copies the column names EXTRACT-FIELDS just parsed
+      * out of the header line into WS-HDR-FIELD, trimming each one
+      * down to its real length for use later in WRITE-COPYBOOK.
+      ******************************************************************
+       SAVE-HEADER-FIELDS SECTION.
+           MOVE WS-NO-FLDS TO WS-HDR-NO-FLDS
+           MOVE 1 TO WS-COUNTER
+           PERFORM UNTIL WS-COUNTER > WS-HDR-NO-FLDS
+               MOVE WS-RECORD-FIELD(WS-COUNTER)
+                   TO WS-HDR-FIELD(WS-COUNTER)
+               MOVE WS-MAX-FLD-LEN TO WS-HDR-FLD-LEN(WS-COUNTER)
+               PERFORM UNTIL
+           WS-HDR-FIELD(WS-COUNTER)(WS-HDR-FLD-LEN(WS-COUNTER):1)
+           NOT = SPACE OR WS-HDR-FLD-LEN(WS-COUNTER) = 0
+                   SET WS-HDR-FLD-LEN(WS-COUNTER) DOWN BY 1
+               END-PERFORM
+               IF WS-HDR-FLD-LEN(WS-COUNTER) = 0
+                   MOVE 1 TO WS-HDR-FLD-LEN(WS-COUNTER)
+               END-IF
+               SET WS-COUNTER UP BY 1
+           END-PERFORM.
+
+      ******************************************************************
+      * subroutine turns one header column name into a legal COBOL
+      * data name - upper-cased, blanks and punctuation folded to
+      * hyphens, and stamped with its column number so two columns
+      * that sanitize to the same text still get distinct names.
+      ******************************************************************
+       SANITIZE-HDR-NAME SECTION.
+           INSPECT WS-HDR-FIELD(WS-COUNTER)
+               CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           MOVE 1 TO WS-CHR-IDX
+           PERFORM UNTIL WS-CHR-IDX > WS-HDR-FLD-LEN(WS-COUNTER)
+               IF (WS-HDR-FIELD(WS-COUNTER)(WS-CHR-IDX:1) < "A"
+                   OR WS-HDR-FIELD(WS-COUNTER)(WS-CHR-IDX:1) > "Z")
+               AND (WS-HDR-FIELD(WS-COUNTER)(WS-CHR-IDX:1) < "0"
+                   OR WS-HDR-FIELD(WS-COUNTER)(WS-CHR-IDX:1) > "9")
+                   MOVE "-" TO WS-HDR-FIELD(WS-COUNTER)(WS-CHR-IDX:1)
+               END-IF
+               SET WS-CHR-IDX UP BY 1
+           END-PERFORM
+           MOVE WS-COUNTER TO WS-CPY-SEQ-NUM
+           MOVE WS-CPY-SEQ-NUM TO WS-CPY-SEQ-EDIT
+           MOVE SPACES TO WS-CPY-FIELD-NAME
+           STRING "FD" DELIMITED BY SIZE
+               WS-CPY-SEQ-EDIT DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-HDR-FIELD(WS-COUNTER)(1:WS-HDR-FLD-LEN(WS-COUNTER))
+                   DELIMITED BY SIZE
+               INTO WS-CPY-FIELD-NAME
+      * a blank or punctuation-only header column sanitizes to nothing
+      * but hyphens, which would otherwise leave the generated name
+      * ending in "-" - not a legal COBOL data name.
+           MOVE 30 TO WS-CHR-IDX
+           PERFORM UNTIL WS-CPY-FIELD-NAME(WS-CHR-IDX:1) NOT = SPACE
+               OR WS-CHR-IDX = 1
+               SET WS-CHR-IDX DOWN BY 1
+           END-PERFORM
+           IF WS-CPY-FIELD-NAME(WS-CHR-IDX:1) = "-"
+               MOVE "X" TO WS-CPY-FIELD-NAME(WS-CHR-IDX:1)
+           END-IF.
+
+      ******************************************************************
+      * subroutine formats a numeric field width into a trimmed,
+      * left-justified literal suitable for STRINGing into a
+      * "PIC X(nn)." copybook clause.
+      ******************************************************************
+       FORMAT-CPY-WIDTH SECTION.
+           MOVE WS-CPY-WIDTH-NUM TO WS-CPY-WIDTH-EDIT
+           MOVE WS-CPY-WIDTH-EDIT TO WS-CPY-WIDTH-STR
+           MOVE 1 TO WS-CHR-IDX
+           PERFORM UNTIL WS-CPY-WIDTH-STR(WS-CHR-IDX:1) NOT = SPACE
+               SET WS-CHR-IDX UP BY 1
+           END-PERFORM
+           MOVE WS-CPY-WIDTH-STR(WS-CHR-IDX:4 - WS-CHR-IDX)
+               TO WS-CPY-WIDTH-TRIM.
+
+      ******************************************************************
+      * subroutine emits flatfile.cpy - a copybook naming every slot
+      * in flatfile.dat, so downstream programs can COPY it in rather
+      * than hardcoding offsets by position.
+      ******************************************************************
+       WRITE-COPYBOOK SECTION.
+           OPEN OUTPUT COPYBOOK-FILE
+           MOVE "      ****************************************"
+               TO COPYBOOK-RECORD
+           WRITE COPYBOOK-RECORD
+           MOVE "      * flatfile.dat record layout - generated"
+               TO COPYBOOK-RECORD
+           WRITE COPYBOOK-RECORD
+           MOVE "      * by ECHOFILE from the csv header row."
+               TO COPYBOOK-RECORD
+           WRITE COPYBOOK-RECORD
+           MOVE "      ****************************************"
+               TO COPYBOOK-RECORD
+           WRITE COPYBOOK-RECORD
+           MOVE "   01  FD-FLATFILE-RECORD." TO COPYBOOK-RECORD
+           WRITE COPYBOOK-RECORD
+           MOVE WS-NO-OF-DIGITS TO WS-CPY-WIDTH-NUM
+           PERFORM FORMAT-CPY-WIDTH
+           MOVE SPACES TO COPYBOOK-RECORD
+           STRING "       05  FD-REC-NO" DELIMITED BY SIZE
+               "  PIC X(" DELIMITED BY SIZE
+               WS-CPY-WIDTH-TRIM DELIMITED BY SPACE
+               ")." DELIMITED BY SIZE
+               INTO COPYBOOK-RECORD
+           WRITE COPYBOOK-RECORD
+           MOVE 1 TO WS-COUNTER
+           PERFORM UNTIL WS-COUNTER > WS-HDR-NO-FLDS
+               PERFORM SANITIZE-HDR-NAME
+               MOVE WS-MAX-LENGTH(WS-COUNTER) TO WS-CPY-WIDTH-NUM
+               IF WS-CPY-WIDTH-NUM = 0
+                   MOVE 1 TO WS-CPY-WIDTH-NUM
+               END-IF
+               PERFORM FORMAT-CPY-WIDTH
+               MOVE SPACES TO COPYBOOK-RECORD
+               STRING "       05  " DELIMITED BY SIZE
+                   WS-CPY-FIELD-NAME DELIMITED BY SPACE
+                   "  PIC X(" DELIMITED BY SIZE
+                   WS-CPY-WIDTH-TRIM DELIMITED BY SPACE
+                   ")." DELIMITED BY SIZE
+                   INTO COPYBOOK-RECORD
+               WRITE COPYBOOK-RECORD
+               SET WS-COUNTER UP BY 1
+           END-PERFORM
+           CLOSE COPYBOOK-FILE.
+
+      ******************************************************************
+      * subroutine formats a record count into a trimmed, left
+      * justified literal for STRINGing onto a line of flatfile.rpt.
+      ******************************************************************
+       FORMAT-RPT-NUM SECTION.
+           MOVE WS-RPT-NUM TO WS-RPT-EDIT
+           MOVE WS-RPT-EDIT TO WS-RPT-STR
+           MOVE 1 TO WS-CHR-IDX
+           PERFORM UNTIL WS-RPT-STR(WS-CHR-IDX:1) NOT = SPACE
+               SET WS-CHR-IDX UP BY 1
+           END-PERFORM
+           MOVE WS-RPT-STR(WS-CHR-IDX:8 - WS-CHR-IDX) TO WS-RPT-TRIM.
+
+      ******************************************************************
+      * subroutine writes flatfile.rpt - the run-control summary an
+      * operator can eyeball before flatfile.dat goes on to the next
+      * job: records read/written/rejected, and the final per-column
+      * widths that drove the layout of this run's flatfile.dat.
+      ******************************************************************
+       WRITE-CONTROL-REPORT SECTION.
+           OPEN OUTPUT REPORT-FILE
+           MOVE "ECHOFILE RUN-CONTROL REPORT" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "INPUT FILE    : " DELIMITED BY SIZE
+               WS-FILENAME DELIMITED BY SPACE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "OUTPUT FILE   : " DELIMITED BY SIZE
+               WS-OUTPUT-FILENAME DELIMITED BY SPACE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-NO-READ TO WS-RPT-NUM
+           PERFORM FORMAT-RPT-NUM
+           MOVE SPACES TO REPORT-RECORD
+           STRING "RECORDS READ  : " DELIMITED BY SIZE
+               WS-RPT-TRIM DELIMITED BY SPACE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-NO-RECS TO WS-RPT-NUM
+           PERFORM FORMAT-RPT-NUM
+           MOVE SPACES TO REPORT-RECORD
+           STRING "RECORDS WRITTEN: " DELIMITED BY SIZE
+               WS-RPT-TRIM DELIMITED BY SPACE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-NO-REJECTS TO WS-RPT-NUM
+           PERFORM FORMAT-RPT-NUM
+           MOVE SPACES TO REPORT-RECORD
+           STRING "RECORDS REJECTED: " DELIMITED BY SIZE
+               WS-RPT-TRIM DELIMITED BY SPACE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "COLUMN MAXIMUM LENGTHS:" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 1 TO WS-COUNTER
+           PERFORM UNTIL WS-COUNTER > WS-HDR-NO-FLDS
+               MOVE WS-COUNTER TO WS-CPY-SEQ-NUM
+               MOVE WS-CPY-SEQ-NUM TO WS-CPY-SEQ-EDIT
+               MOVE WS-MAX-LENGTH(WS-COUNTER) TO WS-RPT-NUM
+               PERFORM FORMAT-RPT-NUM
+               MOVE SPACES TO REPORT-RECORD
+               STRING "  COLUMN " DELIMITED BY SIZE
+                   WS-CPY-SEQ-EDIT DELIMITED BY SIZE
+                   "  MAX LENGTH " DELIMITED BY SIZE
+                   WS-RPT-TRIM DELIMITED BY SPACE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               SET WS-COUNTER UP BY 1
+           END-PERFORM
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-MAX-LEN TO WS-RPT-NUM
+           PERFORM FORMAT-RPT-NUM
+           MOVE SPACES TO REPORT-RECORD
+           STRING "COMPUTED RECORD WIDTH: " DELIMITED BY SIZE
+               WS-RPT-TRIM DELIMITED BY SPACE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
